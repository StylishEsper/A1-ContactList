@@ -3,91 +3,692 @@
        date-written. 2021-01-13.
        author. Ahmed Butt.
 
+      *> modification-history.
+      *> 2026-08-08  AB  validate CONTACT-MASTER to an exception file,
+      *>                 sort by CONTACT-SORT-NAME before printing,
+      *>                 page the report with a run date/time/page
+      *>                 heading, add a CSV sidecar of the same data,
+      *>                 and checkpoint the write loop so a rerun after
+      *>                 an abend restarts instead of reprocessing.
+      *> 2026-08-08  AB  handle a missing CONTACT-MASTER.DAT gracefully
+      *>                 instead of abending (run Program2 first - it
+      *>                 bootstraps the master from CONTACT-TRANS.DAT);
+      *>                 drop flagged duplicate/malformed contacts from
+      *>                 the printed report and CSV instead of just the
+      *>                 exception file; warn instead of silently
+      *>                 dropping validation once the check table fills;
+      *>                 carry the page/line counters through a restart
+      *>                 so a resumed run does not restart the page
+      *>                 numbering mid-report; and double embedded
+      *>                 quotes in CSV fields per CSV convention.
+
        environment division.
        configuration section.
 
        input-output section.
        file-control.
 
+           select contact-master
+               assign to "../../../A1-ContactList/CONTACT-MASTER.DAT"
+               organization is indexed
+               access mode is sequential
+               record key is contact-id
+               file status is ws-master-status.
+
+           select sort-file
+               assign to "../../../A1-ContactList/SORTWORK.TMP".
+
+           select sort-out
+               assign to "../../../A1-ContactList/SORTOUT.TMP"
+               organization is line sequential.
+
            select output-file
                assign to "../../../A1-ContactList/A1-ContactList.out"
                organization is line sequential.
 
+           select csv-file
+               assign to "../../../A1-ContactList/A1-ContactList.csv"
+               organization is line sequential.
+
+           select exception-file
+               assign to "../../../A1-ContactList/CONTACT-EXCEPTION.OUT"
+               organization is line sequential.
+
+           select restart-file
+               assign to "../../../A1-ContactList/CONTACT-RESTART.DAT"
+               organization is line sequential
+               file status is ws-restart-status.
+
        data division.
        file section.
 
+       fd contact-master
+           data record is contact-rec.
+
+           copy "CONTACT-REC.cpy".
+
+       sd sort-file.
+
+           copy "CONTACT-REC.cpy"
+               replacing ==CONTACT-REC==       by ==SD-REC==
+                         ==CONTACT-ID==         by ==SD-ID==
+                         ==CONTACT-NAME==       by ==SD-NAME==
+                         ==CONTACT-EMAIL==      by ==SD-EMAIL==
+                         ==CONTACT-PHONE==      by ==SD-PHONE==
+                         ==CONTACT-SORT-NAME==  by ==SD-SORT-NAME==
+                         ==CONTACT-COMPANY==    by ==SD-COMPANY==.
+
+       fd sort-out
+           data record is prt-rec.
+
+           copy "CONTACT-REC.cpy"
+               replacing ==CONTACT-REC==       by ==PRT-REC==
+                         ==CONTACT-ID==         by ==PRT-ID==
+                         ==CONTACT-NAME==       by ==PRT-NAME==
+                         ==CONTACT-EMAIL==      by ==PRT-EMAIL==
+                         ==CONTACT-PHONE==      by ==PRT-PHONE==
+                         ==CONTACT-SORT-NAME==  by ==PRT-SORT-NAME==
+                         ==CONTACT-COMPANY==    by ==PRT-COMPANY==.
+
        fd output-file
            data record is output-line
-           record contains 49 characters.
+           record contains 64 characters.
+
+       01 output-line.
+           05 ol-name    pic x(20).
+           05 filler     pic x(1)  value space.
+           05 ol-email   pic x(30).
+           05 filler     pic x(1)  value space.
+           05 ol-phone   pic x(12).
+
+       fd csv-file
+           data record is csv-line
+           record contains 100 characters.
+
+       01 csv-line pic x(100).
+
+       fd exception-file
+           data record is exception-line
+           record contains 120 characters.
 
-       01 output-line pic x(49).
+       01 exception-line pic x(120).
+
+       fd restart-file
+           data record is restart-line
+           record contains 20 characters.
+
+       01 restart-line.
+           05 restart-status  pic x(1).
+               88 restart-is-complete value "C".
+               88 restart-is-partial  value "P".
+           05 restart-count            pic 9(6).
+           05 restart-page-number      pic 9(4).
+           05 restart-lines-on-page    pic 9(4).
+           05 filler                   pic x(5).
 
        working-storage section.
 
-       01 ws-heading pic x(49) VALUE "            MAFD 4202 Contact List".
+       01 ws-heading-1 pic x(64) value "            MAFD 4202 Contact List".
+       01 ws-heading-2 pic x(64).
+
+       01 ws-flags.
+         05 ws-eof-flag pic x value "N".
+           88 ws-eof value "Y".
+         05 ws-sort-eof-flag pic x value "N".
+           88 ws-sort-eof value "Y".
+         05 ws-restart-active-flag pic x value "N".
+           88 ws-restart-active value "Y".
+         05 ws-len-found-flag pic x value "N".
+           88 ws-len-found value "Y".
+         05 ws-master-missing-flag pic x value "N".
+           88 ws-master-missing value "Y".
+         05 ws-truncation-warned-flag pic x value "N".
+           88 ws-truncation-warned value "Y".
+         05 ws-bad-found-flag pic x value "N".
+           88 ws-bad-found value "Y".
+         05 ws-record-is-bad-flag pic x value "N".
+           88 ws-record-is-bad value "Y".
+
+       01 ws-restart-status pic xx.
+         88 ws-restart-ok value "00".
+         88 ws-restart-not-found value "35".
+
+       01 ws-master-status pic xx.
+         88 ws-master-ok value "00".
+         88 ws-master-not-found value "23" "35".
+
+      *> page-control for the printed report.
+       01 ws-page-control.
+         05 ws-page-number    pic 9(4) value zero.
+         05 ws-lines-on-page  pic 9(4) value zero.
+         05 ws-page-size      pic 9(4) value 50.
 
-       01 ws-contact1.
-         05 ws-name1 pic x(10).
-         05 ws-email1 pic x(27).
-         05 ws-phone1 pic x(12).
+       01 ws-run-date pic 9(8).
+       01 ws-run-date-x redefines ws-run-date.
+         05 ws-run-yyyy pic 9(4).
+         05 ws-run-mm   pic 9(2).
+         05 ws-run-dd   pic 9(2).
 
-       01 ws-contact2.
-         05 ws-name2 pic x(9).
-         05 ws-email2 pic x(28).
-         05 ws-phone2 pic x(12).
+       01 ws-run-time pic 9(8).
+       01 ws-run-time-x redefines ws-run-time.
+         05 ws-run-hh   pic 9(2).
+         05 ws-run-min  pic 9(2).
+         05 ws-run-ss   pic 9(2).
+         05 ws-run-cs   pic 9(2).
 
-       01 ws-contact3.
-         05 ws-name3 pic x(9).
-         05 ws-email3 pic x(28).
-         05 ws-phone3 pic x(12).
+      *> checkpoint/restart controls for the write loop.
+       01 ws-checkpoint-controls.
+         05 ws-checkpoint-interval pic 9(4) value 25.
+         05 ws-checkpoint-count    pic 9(4) value zero.
+         05 ws-print-count         pic 9(6) value zero.
+         05 ws-skip-count          pic 9(6) value zero.
 
+      *> validation-pass working storage.
+       01 ws-check-controls.
+         05 ws-check-count  pic 9(4) value zero.
+         05 ws-check-max    pic 9(4) value 9999.
+         05 ws-chk-i        pic 9(4).
+         05 ws-chk-j        pic 9(4).
+
+       01 ws-check-table.
+         05 ws-check-entry occurs 9999 times
+                            indexed by ws-chk-ix.
+           10 ws-check-id       pic x(6).
+           10 ws-check-name     pic x(20).
+           10 ws-check-email    pic x(30).
+           10 ws-check-phone    pic x(12).
+           10 ws-check-bad-flag pic x.
+             88 ws-check-is-bad value "Y".
+
+       01 ws-phone-value pic x(12).
+       01 ws-phone-segments redefines ws-phone-value.
+         05 ws-phone-seg1  pic x(3).
+         05 ws-phone-dash1 pic x(1).
+         05 ws-phone-seg2  pic x(3).
+         05 ws-phone-dash2 pic x(1).
+         05 ws-phone-seg3  pic x(4).
+
+      *> csv-field work area, reused for name/email/phone in turn.
+       01 ws-csv-work.
+         05 ws-csv-field     pic x(30).
+         05 ws-csv-field-len pic 9(2) value zero.
+         05 ws-csv-comma-cnt pic 9(3) value zero.
+         05 ws-csv-quote-cnt pic 9(3) value zero.
+         05 ws-csv-ptr       pic 9(3) value 1.
 
        procedure division.
        000-main.
 
-           open output output-file.
-
-           move "Ahmed Butt"
-             to ws-name1.
-           move "   ahmed.butt@dcmail.ca    "
-             to ws-email1.
-           move "647-472-3431"
-             to ws-phone1.
-
-           move "Mary Bell"
-             to ws-name2.
-           move "    mary.bell@dcmail.com     "
-             to ws-email2.
-           move "416-773-2342"
-             to ws-phone2.
-
-           move "Ed Bigalo"
-             to ws-name3.
-           move "    ed.bigalo@dcmail.com     "
-             to ws-email3.
-           move "289-230-1231"
-             to ws-phone3.
-
-
-           display "".
-           display ws-heading.
-           display "".
-           display ws-contact1.
-           display ws-contact2.
-           display ws-contact3.
-
-           write output-line from "".
-           write output-line from ws-heading.
-           write output-line from "".
-           write output-line from ws-contact1.
-           write output-line from ws-contact2.
-           write output-line from ws-contact3.
+           perform 1000-initialize.
+           perform 2000-validate-master.
 
-           close output-file.
+           if ws-master-missing
+               perform 4050-print-empty-report
+           else
+               perform 3000-sort-contacts
+               perform 4000-print-report
+               perform 8000-finish-restart
+           end-if.
 
            accept return-code.
 
            goback.
-           
+
+      *> ---------------------------------------------------------
+      *> 1000 - startup: get the run date/time and find out whether
+      *> a prior run left a checkpoint to restart from.
+      *> ---------------------------------------------------------
+       1000-initialize.
+
+           accept ws-run-date from date yyyymmdd.
+           accept ws-run-time from time.
+
+           move zero to ws-page-number.
+           move ws-page-size to ws-lines-on-page.
+
+           move zero to ws-skip-count.
+           move "N" to ws-restart-active-flag.
+
+           open input restart-file.
+           if ws-restart-not-found
+               continue
+           else
+               read restart-file
+                   at end
+                       continue
+                   not at end
+                       if restart-is-partial and restart-count > 0
+                           move restart-count          to ws-skip-count
+                           move restart-page-number    to ws-page-number
+                           move restart-lines-on-page  to
+                               ws-lines-on-page
+                           set ws-restart-active to true
+                       end-if
+               end-read
+           end-if.
+           close restart-file.
+
+           if ws-restart-active
+               open extend output-file
+               open extend csv-file
+           else
+               open output output-file
+               open output csv-file
+           end-if.
+
+      *> ---------------------------------------------------------
+      *> 2000 - read CONTACT-MASTER once up front and flag records
+      *> with a duplicate name/email/phone or a malformed phone
+      *> number, so bad data lands in CONTACT-EXCEPTION.OUT and is
+      *> skipped by 4000 instead of printing in the report anyway.
+      *> If the master does not exist yet (Program2 has not been run
+      *> to bootstrap it from CONTACT-TRANS.DAT), note that in the
+      *> exception file and let 000-main print an empty report
+      *> instead of abending.
+      *> ---------------------------------------------------------
+       2000-validate-master.
+
+           move zero to ws-check-count.
+           set ws-eof-flag to "N".
+
+           open input contact-master.
+           if ws-master-not-found
+               set ws-master-missing to true
+               open output exception-file
+               move spaces to exception-line
+               string
+                   "MASTER-NOT-FOUND CONTACT-MASTER.DAT does not exist"
+                       delimited by size
+                   " - run Program2 first to bootstrap it from"
+                       delimited by size
+                   " CONTACT-TRANS.DAT"
+                       delimited by size
+                   into exception-line
+               end-string
+               write exception-line
+               close exception-file
+           else
+               open output exception-file
+
+               perform 2100-load-check-table until ws-eof
+
+               perform 2500-check-record
+                   varying ws-chk-i from 1 by 1
+                   until ws-chk-i > ws-check-count
+
+               close contact-master
+               close exception-file
+           end-if.
+
+       2100-load-check-table.
+
+           read contact-master
+               at end
+                   set ws-eof to true
+               not at end
+                   if ws-check-count < ws-check-max
+                       add 1 to ws-check-count
+                       move contact-id    to ws-check-id(ws-check-count)
+                       move contact-name  to ws-check-name(ws-check-count)
+                       move contact-email to ws-check-email(ws-check-count)
+                       move contact-phone to ws-check-phone(ws-check-count)
+                       move "N" to ws-check-bad-flag(ws-check-count)
+                   else
+                       perform 2150-warn-validation-truncated
+                   end-if
+           end-read.
+
+      *> ---------------------------------------------------------
+      *> Written once, the first time CONTACT-MASTER has more
+      *> records than the validation table can hold, so records
+      *> past that point aren't checked without any record of why.
+      *> ---------------------------------------------------------
+       2150-warn-validation-truncated.
+
+           if not ws-truncation-warned
+               move spaces to exception-line
+               string
+                   "VALIDATION-TRUNCATED after " delimited by size
+                   ws-check-max                  delimited by size
+                   " records - remaining records were not checked"
+                       delimited by size
+                   into exception-line
+               end-string
+               write exception-line
+               set ws-truncation-warned to true
+           end-if.
+
+       2500-check-record.
+
+           move ws-check-phone(ws-chk-i) to ws-phone-value.
+           if not (ws-phone-dash1 = "-" and ws-phone-dash2 = "-"
+                   and ws-phone-seg1 numeric
+                   and ws-phone-seg2 numeric
+                   and ws-phone-seg3 numeric)
+               move "Y" to ws-check-bad-flag(ws-chk-i)
+               move spaces to exception-line
+               string
+                   "BAD-PHONE  " delimited by size
+                   ws-check-id(ws-chk-i)   delimited by size
+                   " "                     delimited by size
+                   ws-check-name(ws-chk-i) delimited by size
+                   " "                     delimited by size
+                   ws-check-phone(ws-chk-i) delimited by size
+                   into exception-line
+               end-string
+               write exception-line
+           end-if.
+
+           compute ws-chk-j = ws-chk-i + 1.
+           perform 2600-check-duplicate
+               varying ws-chk-j from ws-chk-j by 1
+               until ws-chk-j > ws-check-count.
+
+       2600-check-duplicate.
+
+           if ws-check-name(ws-chk-i) = ws-check-name(ws-chk-j)
+                   and ws-check-name(ws-chk-i) not = spaces
+               move "Y" to ws-check-bad-flag(ws-chk-i)
+               move "Y" to ws-check-bad-flag(ws-chk-j)
+               move spaces to exception-line
+               string
+                   "DUP-NAME   " delimited by size
+                   ws-check-id(ws-chk-i) delimited by size
+                   " "                   delimited by size
+                   ws-check-id(ws-chk-j) delimited by size
+                   " "                   delimited by size
+                   ws-check-name(ws-chk-i) delimited by size
+                   into exception-line
+               end-string
+               write exception-line
+           end-if.
+
+           if ws-check-email(ws-chk-i) = ws-check-email(ws-chk-j)
+                   and ws-check-email(ws-chk-i) not = spaces
+               move "Y" to ws-check-bad-flag(ws-chk-i)
+               move "Y" to ws-check-bad-flag(ws-chk-j)
+               move spaces to exception-line
+               string
+                   "DUP-EMAIL  " delimited by size
+                   ws-check-id(ws-chk-i) delimited by size
+                   " "                   delimited by size
+                   ws-check-id(ws-chk-j) delimited by size
+                   " "                   delimited by size
+                   ws-check-email(ws-chk-i) delimited by size
+                   into exception-line
+               end-string
+               write exception-line
+           end-if.
+
+           if ws-check-phone(ws-chk-i) = ws-check-phone(ws-chk-j)
+                   and ws-check-phone(ws-chk-i) not = spaces
+               move "Y" to ws-check-bad-flag(ws-chk-i)
+               move "Y" to ws-check-bad-flag(ws-chk-j)
+               move spaces to exception-line
+               string
+                   "DUP-PHONE  " delimited by size
+                   ws-check-id(ws-chk-i) delimited by size
+                   " "                   delimited by size
+                   ws-check-id(ws-chk-j) delimited by size
+                   " "                   delimited by size
+                   ws-check-phone(ws-chk-i) delimited by size
+                   into exception-line
+               end-string
+               write exception-line
+           end-if.
+
+      *> ---------------------------------------------------------
+      *> 4050 - CONTACT-MASTER does not exist yet, so there is
+      *> nothing to sort or print; still produce a properly headed
+      *> (empty) report and CSV instead of leaving them missing.
+      *> ---------------------------------------------------------
+       4050-print-empty-report.
+
+           perform 4310-new-page.
+           close output-file.
+           close csv-file.
+
+      *> ---------------------------------------------------------
+      *> 3000 - sort the master by CONTACT-SORT-NAME (last name
+      *> first) into SORT-OUT, which 4000 reads to print.
+      *> ---------------------------------------------------------
+       3000-sort-contacts.
+
+           sort sort-file on ascending key sd-sort-name
+               using contact-master
+               giving sort-out.
+
+      *> ---------------------------------------------------------
+      *> 4000 - print the sorted list, paging the heading every
+      *> ws-page-size contacts, writing the CSV sidecar alongside,
+      *> and checkpointing progress every ws-checkpoint-interval
+      *> records so a rerun after an abend can pick up where the
+      *> last run left off instead of duplicating output.
+      *> ---------------------------------------------------------
+       4000-print-report.
+
+           open input sort-out.
+
+           move zero to ws-print-count.
+           move zero to ws-checkpoint-count.
+
+           perform 4100-print-loop until ws-sort-eof.
+
+           close sort-out.
+           close output-file.
+           close csv-file.
+
+       4100-print-loop.
+
+           read sort-out
+               at end
+                   set ws-sort-eof to true
+               not at end
+                   perform 4200-handle-contact
+           end-read.
+
+       4200-handle-contact.
+
+           add 1 to ws-print-count.
+           perform 4250-lookup-bad.
+
+           if ws-restart-active and ws-print-count <= ws-skip-count
+               continue
+           else
+               if not ws-record-is-bad
+                   perform 4300-write-report-line
+                   perform 4400-write-csv-line
+               end-if
+               add 1 to ws-checkpoint-count
+               if ws-checkpoint-count >= ws-checkpoint-interval
+                   perform 4900-write-checkpoint
+                   move zero to ws-checkpoint-count
+               end-if
+           end-if.
+
+      *> ---------------------------------------------------------
+      *> Looks PRT-ID up in the 2000 validation table: if 2000
+      *> flagged that contact as a duplicate or malformed record,
+      *> it was already written to CONTACT-EXCEPTION.OUT and must
+      *> not also print in the report or CSV.
+      *> ---------------------------------------------------------
+       4250-lookup-bad.
+
+           move "N" to ws-bad-found-flag.
+           move "N" to ws-record-is-bad-flag.
+
+           perform 4260-scan-check-table
+               varying ws-chk-i from 1 by 1
+               until ws-chk-i > ws-check-count or ws-bad-found.
+
+       4260-scan-check-table.
+
+           if ws-check-id(ws-chk-i) = prt-id
+               set ws-bad-found to true
+               if ws-check-is-bad(ws-chk-i)
+                   set ws-record-is-bad to true
+               end-if
+           end-if.
+
+       4300-write-report-line.
+
+           if ws-lines-on-page >= ws-page-size
+               perform 4310-new-page
+           end-if.
+
+           move prt-name  to ol-name.
+           move prt-email to ol-email.
+           move prt-phone to ol-phone.
+           write output-line.
+           add 1 to ws-lines-on-page.
+
+       4310-new-page.
+
+           add 1 to ws-page-number.
+           move zero to ws-lines-on-page.
+           perform 4320-write-heading.
+
+       4320-write-heading.
+
+           move spaces to ws-heading-2.
+           string
+               "RUN DATE: "  delimited by size
+               ws-run-mm     delimited by size
+               "/"           delimited by size
+               ws-run-dd     delimited by size
+               "/"           delimited by size
+               ws-run-yyyy   delimited by size
+               "  TIME: "    delimited by size
+               ws-run-hh     delimited by size
+               ":"           delimited by size
+               ws-run-min    delimited by size
+               ":"           delimited by size
+               ws-run-ss     delimited by size
+               "  PAGE: "    delimited by size
+               ws-page-number delimited by size
+               into ws-heading-2
+           end-string.
+
+           write output-line from ws-heading-1.
+           write output-line from ws-heading-2.
+           write output-line from spaces.
+
+       4400-write-csv-line.
+
+           move spaces to csv-line.
+           move 1 to ws-csv-ptr.
+
+           move prt-name to ws-csv-field.
+           perform 4450-append-csv-field.
+           string "," delimited by size
+               into csv-line with pointer ws-csv-ptr
+           end-string.
+
+           move prt-email to ws-csv-field.
+           perform 4450-append-csv-field.
+           string "," delimited by size
+               into csv-line with pointer ws-csv-ptr
+           end-string.
+
+           move prt-phone to ws-csv-field.
+           perform 4450-append-csv-field.
+
+           write csv-line.
+
+      *> ---------------------------------------------------------
+      *> Appends ws-csv-field to csv-line at ws-csv-ptr, trimming
+      *> trailing spaces and wrapping the value in quotes if it
+      *> contains a comma or a quotation mark - doubling any
+      *> embedded quote first, per CSV convention.
+      *> ---------------------------------------------------------
+       4450-append-csv-field.
+
+           move zero to ws-csv-field-len.
+           move "N" to ws-len-found-flag.
+
+           perform 4460-find-field-length
+               varying ws-chk-i from 30 by -1
+               until ws-chk-i < 1 or ws-len-found.
+
+           move zero to ws-csv-comma-cnt.
+           move zero to ws-csv-quote-cnt.
+           inspect ws-csv-field tallying ws-csv-comma-cnt
+               for all ",".
+           inspect ws-csv-field tallying ws-csv-quote-cnt
+               for all quote.
+
+           if ws-csv-field-len > 0
+               if ws-csv-comma-cnt > 0 or ws-csv-quote-cnt > 0
+                   string quote delimited by size
+                       into csv-line with pointer ws-csv-ptr
+                   end-string
+                   perform 4470-copy-escaped-field
+                       varying ws-chk-j from 1 by 1
+                       until ws-chk-j > ws-csv-field-len
+                   string quote delimited by size
+                       into csv-line with pointer ws-csv-ptr
+                   end-string
+               else
+                   string
+                       ws-csv-field(1:ws-csv-field-len) delimited by size
+                       into csv-line with pointer ws-csv-ptr
+                   end-string
+               end-if
+           end-if.
+
+      *> ---------------------------------------------------------
+      *> Copies one character of ws-csv-field into csv-line,
+      *> doubling it first if it is a quotation mark.
+      *> ---------------------------------------------------------
+       4470-copy-escaped-field.
+
+           if ws-csv-field(ws-chk-j:1) = quote
+               string quote delimited by size
+                   quote delimited by size
+                   into csv-line with pointer ws-csv-ptr
+               end-string
+           else
+               string ws-csv-field(ws-chk-j:1) delimited by size
+                   into csv-line with pointer ws-csv-ptr
+               end-string
+           end-if.
+
+       4460-find-field-length.
+
+           if not ws-len-found and ws-csv-field(ws-chk-i:1) not = space
+               move ws-chk-i to ws-csv-field-len
+               move "Y" to ws-len-found-flag
+           end-if.
+
+      *> ---------------------------------------------------------
+      *> 4900/8000 - checkpoint the write loop by recording how
+      *> many contacts have been printed so far, and where the
+      *> report's page numbering had gotten to, so a restarted run
+      *> continues the page sequence instead of starting a new
+      *> page 1 partway through the report. 8000 marks the run
+      *> complete once every contact has been processed cleanly, so
+      *> the next run starts fresh instead of skipping.
+      *> ---------------------------------------------------------
+       4900-write-checkpoint.
+
+           open output restart-file.
+           move spaces to restart-line.
+           set restart-is-partial to true.
+           move ws-print-count     to restart-count.
+           move ws-page-number     to restart-page-number.
+           move ws-lines-on-page   to restart-lines-on-page.
+           write restart-line.
+           close restart-file.
+
+       8000-finish-restart.
+
+           open output restart-file.
+           move spaces to restart-line.
+           set restart-is-complete to true.
+           move zero to restart-count.
+           move zero to restart-page-number.
+           move zero to restart-lines-on-page.
+           write restart-line.
+           close restart-file.
+
        end program Program1.
-       
\ No newline at end of file
