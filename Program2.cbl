@@ -0,0 +1,508 @@
+       identification division.
+       program-id. Program2 as "A1_ContactList.Program2".
+       date-written. 2026-08-08.
+       author. Ahmed Butt.
+
+      *> modification-history.
+      *> 2026-08-08  AB  derive CONTACT-SORT-NAME on add/change, carry
+      *>                 CONTACT-COMPANY through from the transaction,
+      *>                 and append a before/after audit record for
+      *>                 every applied ADD/CHANGE/DELETE.
+      *> 2026-08-08  AB  widen AUDIT-LINE to fit the full before/after
+      *>                 image (it was truncating the AFTER fields) and
+      *>                 add the company before/after values that were
+      *>                 missing from the record.
+      *> 2026-08-08  AB  checkpoint the transaction loop so a rerun
+      *>                 after an abend skips the transactions already
+      *>                 applied instead of reapplying CHANGE/DELETE
+      *>                 and duplicating their audit-log entries.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+
+           select contact-trans
+               assign to "../../../A1-ContactList/CONTACT-TRANS.DAT"
+               organization is line sequential.
+
+           select contact-master
+               assign to "../../../A1-ContactList/CONTACT-MASTER.DAT"
+               organization is indexed
+               access mode is random
+               record key is contact-id
+               file status is ws-master-status.
+
+           select activity-report
+               assign to "../../../A1-ContactList/CONTACT-ACTIVITY.OUT"
+               organization is line sequential.
+
+           select audit-log
+               assign to "../../../A1-ContactList/CONTACT-AUDIT.LOG"
+               organization is line sequential
+               file status is ws-audit-status.
+
+           select restart-file
+               assign to "../../../A1-ContactList/CONTACT-MTN-RESTART.DAT"
+               organization is line sequential
+               file status is ws-restart-status.
+
+       data division.
+       file section.
+
+       fd contact-trans
+           data record is trans-rec.
+
+           copy "TRANS-REC.cpy".
+
+       fd contact-master
+           data record is contact-rec.
+
+           copy "CONTACT-REC.cpy".
+
+       fd activity-report
+           data record is activity-line
+           record contains 80 characters.
+
+       01 activity-line pic x(80).
+
+       fd audit-log
+           data record is audit-line
+           record contains 240 characters.
+
+       01 audit-line pic x(240).
+
+       fd restart-file
+           data record is restart-line
+           record contains 20 characters.
+
+       01 restart-line.
+           05 restart-status  pic x(1).
+               88 restart-is-complete value "C".
+               88 restart-is-partial  value "P".
+           05 restart-count   pic 9(6).
+           05 filler          pic x(13).
+
+       working-storage section.
+
+       01 ws-master-status pic xx.
+         88 ws-master-ok value "00".
+         88 ws-master-not-found value "23" "35".
+         88 ws-master-duplicate value "22".
+
+       01 ws-audit-status pic xx.
+         88 ws-audit-ok value "00".
+         88 ws-audit-not-found value "35".
+
+       01 ws-restart-status pic xx.
+         88 ws-restart-ok value "00".
+         88 ws-restart-not-found value "35".
+
+       01 ws-flags.
+         05 ws-trans-eof-flag pic x value "N".
+           88 ws-trans-eof value "Y".
+         05 ws-len-found-flag pic x value "N".
+           88 ws-len-found value "Y".
+         05 ws-split-found-flag pic x value "N".
+           88 ws-split-found value "Y".
+         05 ws-restart-active-flag pic x value "N".
+           88 ws-restart-active value "Y".
+
+       01 ws-counters.
+         05 ws-added-count    pic 9(6) value zero.
+         05 ws-changed-count  pic 9(6) value zero.
+         05 ws-deleted-count  pic 9(6) value zero.
+         05 ws-rejected-count pic 9(6) value zero.
+
+      *> checkpoint/restart controls for the transaction loop.
+       01 ws-checkpoint-controls.
+         05 ws-checkpoint-interval pic 9(4) value 25.
+         05 ws-checkpoint-count    pic 9(4) value zero.
+         05 ws-trans-count         pic 9(6) value zero.
+         05 ws-skip-count          pic 9(6) value zero.
+
+       01 ws-result-text pic x(12).
+
+      *> work area used to split TRANS-NAME into "Last, First" so the
+      *> master carries a ready-made sort key for the reports.
+       01 ws-name-work.
+         05 ws-name-len   pic 9(2) value zero.
+         05 ws-split-pos  pic 9(2) value zero.
+         05 ws-scan-i     pic 9(2).
+         05 ws-last-name  pic x(20).
+         05 ws-first-name pic x(20).
+
+      *> before/after image captured for the audit log.
+       01 ws-audit-work.
+         05 ws-audit-action    pic x(6).
+         05 ws-before-rec.
+           10 ws-before-id      pic x(6).
+           10 ws-before-name    pic x(20).
+           10 ws-before-email   pic x(30).
+           10 ws-before-phone   pic x(12).
+           10 ws-before-company pic x(20).
+         05 ws-after-rec.
+           10 ws-after-id       pic x(6).
+           10 ws-after-name     pic x(20).
+           10 ws-after-email    pic x(30).
+           10 ws-after-phone    pic x(12).
+           10 ws-after-company  pic x(20).
+         05 ws-audit-userid    pic x(20).
+         05 ws-audit-date      pic 9(8).
+         05 ws-audit-time      pic 9(8).
+
+       procedure division.
+       000-main.
+
+           perform 100-open-files.
+           perform 200-process-transactions
+               until ws-trans-eof.
+           perform 800-write-totals.
+           perform 850-finish-restart.
+           perform 900-close-files.
+
+           accept return-code.
+
+           goback.
+
+       100-open-files.
+
+           open input contact-trans.
+           open output activity-report.
+
+           open extend audit-log.
+           if ws-audit-not-found
+               open output audit-log
+           end-if.
+
+           open i-o contact-master.
+           if ws-master-not-found
+               open output contact-master
+               close contact-master
+               open i-o contact-master
+           end-if.
+
+           move zero to ws-skip-count.
+           move "N" to ws-restart-active-flag.
+
+           open input restart-file.
+           if ws-restart-not-found
+               continue
+           else
+               read restart-file
+                   at end
+                       continue
+                   not at end
+                       if restart-is-partial and restart-count > 0
+                           move restart-count to ws-skip-count
+                           set ws-restart-active to true
+                       end-if
+               end-read
+           end-if.
+           close restart-file.
+
+      *> ---------------------------------------------------------
+      *> 200 - apply one transaction per read, unless a prior run's
+      *> checkpoint says it was already applied; skipping it here
+      *> instead of reapplying keeps CONTACT-AUDIT.LOG from picking
+      *> up a second, spurious before/after line for a CHANGE or
+      *> DELETE a restarted run would otherwise replay.
+      *> ---------------------------------------------------------
+       200-process-transactions.
+
+           read contact-trans
+               at end
+                   set ws-trans-eof to true
+               not at end
+                   add 1 to ws-trans-count
+                   if ws-restart-active and ws-trans-count <= ws-skip-count
+                       continue
+                   else
+                       perform 300-apply-transaction
+                       add 1 to ws-checkpoint-count
+                       if ws-checkpoint-count >= ws-checkpoint-interval
+                           perform 750-write-checkpoint
+                           move zero to ws-checkpoint-count
+                       end-if
+                   end-if
+           end-read.
+
+       300-apply-transaction.
+
+           move spaces to ws-before-rec.
+           move spaces to ws-after-rec.
+
+           evaluate true
+               when trans-is-add
+                   move "ADD" to ws-audit-action
+                   perform 310-add-contact
+               when trans-is-change
+                   move "CHANGE" to ws-audit-action
+                   perform 320-change-contact
+               when trans-is-delete
+                   move "DELETE" to ws-audit-action
+                   perform 330-delete-contact
+               when other
+                   move "REJECT" to ws-audit-action
+                   move "REJECTED" to ws-result-text
+                   add 1 to ws-rejected-count
+           end-evaluate.
+
+           perform 390-write-activity-line.
+           perform 700-write-audit-line.
+
+       310-add-contact.
+
+           move trans-id      to contact-id.
+           move trans-name    to contact-name.
+           move trans-email   to contact-email.
+           move trans-phone   to contact-phone.
+           move trans-company to contact-company.
+           perform 350-derive-sort-name.
+
+           write contact-rec
+               invalid key
+                   move "REJ-DUP-KEY" to ws-result-text
+                   add 1 to ws-rejected-count
+               not invalid key
+                   move "ADDED" to ws-result-text
+                   add 1 to ws-added-count
+                   move contact-id      to ws-after-id
+                   move contact-name    to ws-after-name
+                   move contact-email   to ws-after-email
+                   move contact-phone   to ws-after-phone
+                   move contact-company to ws-after-company
+           end-write.
+
+       320-change-contact.
+
+           move trans-id to contact-id.
+
+           read contact-master
+               invalid key
+                   move "REJ-NO-KEY" to ws-result-text
+                   add 1 to ws-rejected-count
+               not invalid key
+                   move contact-id      to ws-before-id
+                   move contact-name    to ws-before-name
+                   move contact-email   to ws-before-email
+                   move contact-phone   to ws-before-phone
+                   move contact-company to ws-before-company
+                   if trans-name not = spaces
+                       move trans-name to contact-name
+                       perform 350-derive-sort-name
+                   end-if
+                   if trans-email not = spaces
+                       move trans-email to contact-email
+                   end-if
+                   if trans-phone not = spaces
+                       move trans-phone to contact-phone
+                   end-if
+                   if trans-company not = spaces
+                       move trans-company to contact-company
+                   end-if
+                   rewrite contact-rec
+                       invalid key
+                           move "REJ-REWRITE" to ws-result-text
+                           add 1 to ws-rejected-count
+                       not invalid key
+                           move "CHANGED" to ws-result-text
+                           add 1 to ws-changed-count
+                           move contact-id      to ws-after-id
+                           move contact-name    to ws-after-name
+                           move contact-email   to ws-after-email
+                           move contact-phone   to ws-after-phone
+                           move contact-company to ws-after-company
+                   end-rewrite
+           end-read.
+
+       330-delete-contact.
+
+           move trans-id to contact-id.
+
+           read contact-master
+               invalid key
+                   move "REJ-NO-KEY" to ws-result-text
+                   add 1 to ws-rejected-count
+               not invalid key
+                   move contact-id      to ws-before-id
+                   move contact-name    to ws-before-name
+                   move contact-email   to ws-before-email
+                   move contact-phone   to ws-before-phone
+                   move contact-company to ws-before-company
+                   delete contact-master record
+                       invalid key
+                           move "REJ-DELETE" to ws-result-text
+                           add 1 to ws-rejected-count
+                       not invalid key
+                           move "DELETED" to ws-result-text
+                           add 1 to ws-deleted-count
+                   end-delete
+           end-read.
+
+      *> ---------------------------------------------------------
+      *> Splits TRANS-NAME ("First ... Last") into ws-last-name /
+      *> ws-first-name and builds CONTACT-SORT-NAME as
+      *> "Last, First" so the reports can sort on last name without
+      *> re-parsing CONTACT-NAME every time they print.
+      *> ---------------------------------------------------------
+       350-derive-sort-name.
+
+           move zero to ws-name-len.
+           move zero to ws-split-pos.
+           move "N" to ws-len-found-flag.
+           move "N" to ws-split-found-flag.
+           move spaces to ws-last-name.
+           move spaces to ws-first-name.
+
+           perform 351-find-name-length
+               varying ws-scan-i from 20 by -1
+               until ws-scan-i < 1 or ws-len-found.
+
+           if ws-name-len > 0
+               perform 352-find-split-pos
+                   varying ws-scan-i from ws-name-len by -1
+                   until ws-scan-i < 1 or ws-split-found
+           end-if.
+
+           if ws-split-pos > 0
+               move contact-name(1:ws-split-pos - 1) to ws-first-name
+               move contact-name(ws-split-pos + 1:
+                   ws-name-len - ws-split-pos) to ws-last-name
+           else
+               move contact-name to ws-last-name
+           end-if.
+
+           move spaces to contact-sort-name.
+           string
+               ws-last-name  delimited by space
+               ", "          delimited by size
+               ws-first-name delimited by space
+               into contact-sort-name
+           end-string.
+
+       351-find-name-length.
+
+           if not ws-len-found and contact-name(ws-scan-i:1) not = space
+               move ws-scan-i to ws-name-len
+               move "Y" to ws-len-found-flag
+           end-if.
+
+       352-find-split-pos.
+
+           if not ws-split-found and contact-name(ws-scan-i:1) = space
+               move ws-scan-i to ws-split-pos
+               move "Y" to ws-split-found-flag
+           end-if.
+
+       390-write-activity-line.
+
+           move spaces to activity-line.
+           string
+               trans-code   delimited by size
+               " "          delimited by size
+               trans-id     delimited by size
+               " "          delimited by size
+               trans-name   delimited by size
+               " "          delimited by size
+               ws-result-text delimited by size
+               into activity-line
+           end-string.
+
+           write activity-line.
+
+      *> ---------------------------------------------------------
+      *> Appends one before/after audit record per transaction so a
+      *> later question ("who changed this and when") can be
+      *> answered from CONTACT-AUDIT.LOG instead of guesswork.
+      *> ---------------------------------------------------------
+       700-write-audit-line.
+
+           display "USER" upon environment-name.
+           accept ws-audit-userid from environment-value.
+           accept ws-audit-date from date yyyymmdd.
+           accept ws-audit-time from time.
+
+           move spaces to audit-line.
+           string
+               ws-audit-date    delimited by size
+               " "              delimited by size
+               ws-audit-time    delimited by size
+               " "              delimited by size
+               ws-audit-userid  delimited by size
+               " "              delimited by size
+               ws-audit-action  delimited by size
+               " "              delimited by size
+               trans-id         delimited by size
+               " BEFORE="       delimited by size
+               ws-before-name    delimited by size
+               "|"               delimited by size
+               ws-before-email   delimited by size
+               "|"               delimited by size
+               ws-before-phone   delimited by size
+               "|"               delimited by size
+               ws-before-company delimited by size
+               " AFTER="         delimited by size
+               ws-after-name     delimited by size
+               "|"               delimited by size
+               ws-after-email    delimited by size
+               "|"               delimited by size
+               ws-after-phone    delimited by size
+               "|"               delimited by size
+               ws-after-company  delimited by size
+               into audit-line
+           end-string.
+
+           write audit-line.
+
+      *> ---------------------------------------------------------
+      *> Records how many transactions have been read so far, so a
+      *> rerun after an abend can skip that many instead of
+      *> reapplying them. 850-finish-restart marks the run complete
+      *> once every transaction has been processed cleanly, so the
+      *> next run starts fresh instead of skipping.
+      *> ---------------------------------------------------------
+       750-write-checkpoint.
+
+           open output restart-file.
+           move spaces to restart-line.
+           set restart-is-partial to true.
+           move ws-trans-count to restart-count.
+           write restart-line.
+           close restart-file.
+
+       800-write-totals.
+
+           move spaces to activity-line.
+           string
+               "TOTALS  ADD="     delimited by size
+               ws-added-count     delimited by size
+               " CHG="            delimited by size
+               ws-changed-count   delimited by size
+               " DEL="            delimited by size
+               ws-deleted-count   delimited by size
+               " REJ="            delimited by size
+               ws-rejected-count  delimited by size
+               into activity-line
+           end-string.
+
+           write activity-line.
+
+       850-finish-restart.
+
+           open output restart-file.
+           move spaces to restart-line.
+           set restart-is-complete to true.
+           move zero to restart-count.
+           write restart-line.
+           close restart-file.
+
+       900-close-files.
+
+           close contact-trans.
+           close contact-master.
+           close activity-report.
+           close audit-log.
+
+       end program Program2.
