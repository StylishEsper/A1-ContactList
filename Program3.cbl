@@ -0,0 +1,340 @@
+       identification division.
+       program-id. Program3 as "A1_ContactList.Program3".
+       date-written. 2026-08-08.
+       author. Ahmed Butt.
+
+      *> modification-history.
+      *> 2026-08-08  AB  new program: groups CONTACT-MASTER by
+      *>                 CONTACT-COMPANY for a departmental handout,
+      *>                 printing a sub-heading and a contact count
+      *>                 for each company.
+      *> 2026-08-08  AB  widen OUTPUT-LINE and build the detail line
+      *>                 from fixed subfields instead of a raw STRING
+      *>                 (it was one byte too narrow and truncating
+      *>                 the phone number).
+      *> 2026-08-08  AB  run the same duplicate/malformed-phone check
+      *>                 as the main list before printing a detail
+      *>                 line, so a record dropped from the by-name
+      *>                 report is dropped here too; and fire the
+      *>                 first company heading off WS-FIRST-GROUP
+      *>                 instead of a blank-spaces sentinel, so a
+      *>                 blank-company group is no longer folded into
+      *>                 whichever company sorts next.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+
+           select contact-master
+               assign to "../../../A1-ContactList/CONTACT-MASTER.DAT"
+               organization is indexed
+               access mode is sequential
+               record key is contact-id.
+
+           select sort-file
+               assign to "../../../A1-ContactList/SORTWORK2.TMP".
+
+           select sort-out
+               assign to "../../../A1-ContactList/SORTOUT2.TMP"
+               organization is line sequential.
+
+           select output-file
+               assign to "../../../A1-ContactList/A1-ContactList-ByCompany.out"
+               organization is line sequential.
+
+       data division.
+       file section.
+
+       fd contact-master
+           data record is contact-rec.
+
+           copy "CONTACT-REC.cpy".
+
+       sd sort-file.
+
+           copy "CONTACT-REC.cpy"
+               replacing ==CONTACT-REC==       by ==SD-REC==
+                         ==CONTACT-ID==         by ==SD-ID==
+                         ==CONTACT-NAME==       by ==SD-NAME==
+                         ==CONTACT-EMAIL==      by ==SD-EMAIL==
+                         ==CONTACT-PHONE==      by ==SD-PHONE==
+                         ==CONTACT-SORT-NAME==  by ==SD-SORT-NAME==
+                         ==CONTACT-COMPANY==    by ==SD-COMPANY==.
+
+       fd sort-out
+           data record is prt-rec.
+
+           copy "CONTACT-REC.cpy"
+               replacing ==CONTACT-REC==       by ==PRT-REC==
+                         ==CONTACT-ID==         by ==PRT-ID==
+                         ==CONTACT-NAME==       by ==PRT-NAME==
+                         ==CONTACT-EMAIL==      by ==PRT-EMAIL==
+                         ==CONTACT-PHONE==      by ==PRT-PHONE==
+                         ==CONTACT-SORT-NAME==  by ==PRT-SORT-NAME==
+                         ==CONTACT-COMPANY==    by ==PRT-COMPANY==.
+
+       fd output-file
+           data record is output-line
+           record contains 66 characters.
+
+       01 output-line.
+           05 filler     pic x(2)  value spaces.
+           05 ol-name    pic x(20).
+           05 filler     pic x(1)  value space.
+           05 ol-email   pic x(30).
+           05 filler     pic x(1)  value space.
+           05 ol-phone   pic x(12).
+
+       working-storage section.
+
+       01 ws-heading pic x(64)
+           value "       MAFD 4202 Contact List by Company".
+
+       01 ws-group-heading pic x(64).
+       01 ws-group-total-line pic x(64).
+
+       01 ws-flags.
+         05 ws-sort-eof-flag pic x value "N".
+           88 ws-sort-eof value "Y".
+         05 ws-first-group-flag pic x value "Y".
+           88 ws-first-group value "Y".
+         05 ws-eof-flag pic x value "N".
+           88 ws-eof value "Y".
+         05 ws-bad-found-flag pic x value "N".
+           88 ws-bad-found value "Y".
+         05 ws-record-is-bad-flag pic x value "N".
+           88 ws-record-is-bad value "Y".
+
+       01 ws-current-company pic x(20) value spaces.
+       01 ws-group-count     pic 9(4)  value zero.
+
+      *> validation-pass working storage, shared logic with Program1's
+      *> duplicate/malformed-phone check so a record it drops from the
+      *> by-name report is dropped here too instead of the two reports
+      *> disagreeing on what "bad data" is.
+       01 ws-check-controls.
+         05 ws-check-count  pic 9(4) value zero.
+         05 ws-check-max    pic 9(4) value 9999.
+         05 ws-chk-i        pic 9(4).
+         05 ws-chk-j        pic 9(4).
+
+       01 ws-check-table.
+         05 ws-check-entry occurs 9999 times
+                            indexed by ws-chk-ix.
+           10 ws-check-id       pic x(6).
+           10 ws-check-name     pic x(20).
+           10 ws-check-email    pic x(30).
+           10 ws-check-phone    pic x(12).
+           10 ws-check-bad-flag pic x.
+             88 ws-check-is-bad value "Y".
+
+       01 ws-phone-value pic x(12).
+       01 ws-phone-segments redefines ws-phone-value.
+         05 ws-phone-seg1  pic x(3).
+         05 ws-phone-dash1 pic x(1).
+         05 ws-phone-seg2  pic x(3).
+         05 ws-phone-dash2 pic x(1).
+         05 ws-phone-seg3  pic x(4).
+
+       procedure division.
+       000-main.
+
+           perform 1000-initialize.
+           perform 2000-validate-master.
+           perform 3000-sort-contacts.
+           perform 4000-print-groups.
+           perform 9000-terminate.
+
+           accept return-code.
+
+           goback.
+
+       1000-initialize.
+
+           open output output-file.
+
+           write output-line from spaces.
+           write output-line from ws-heading.
+           write output-line from spaces.
+
+      *> ---------------------------------------------------------
+      *> 2000 - read CONTACT-MASTER once up front and flag the same
+      *> duplicate name/email/phone and malformed-phone records that
+      *> Program1's list does, so this report never prints a contact
+      *> the by-name report has dropped as bad data.
+      *> ---------------------------------------------------------
+       2000-validate-master.
+
+           move zero to ws-check-count.
+           set ws-eof-flag to "N".
+
+           open input contact-master.
+
+           perform 2100-load-check-table until ws-eof
+
+           perform 2500-check-record
+               varying ws-chk-i from 1 by 1
+               until ws-chk-i > ws-check-count.
+
+           close contact-master.
+
+       2100-load-check-table.
+
+           read contact-master
+               at end
+                   set ws-eof to true
+               not at end
+                   if ws-check-count < ws-check-max
+                       add 1 to ws-check-count
+                       move contact-id    to ws-check-id(ws-check-count)
+                       move contact-name  to ws-check-name(ws-check-count)
+                       move contact-email to ws-check-email(ws-check-count)
+                       move contact-phone to ws-check-phone(ws-check-count)
+                       move "N" to ws-check-bad-flag(ws-check-count)
+                   end-if
+           end-read.
+
+       2500-check-record.
+
+           move ws-check-phone(ws-chk-i) to ws-phone-value.
+           if not (ws-phone-dash1 = "-" and ws-phone-dash2 = "-"
+                   and ws-phone-seg1 numeric
+                   and ws-phone-seg2 numeric
+                   and ws-phone-seg3 numeric)
+               move "Y" to ws-check-bad-flag(ws-chk-i)
+           end-if.
+
+           compute ws-chk-j = ws-chk-i + 1.
+           perform 2600-check-duplicate
+               varying ws-chk-j from ws-chk-j by 1
+               until ws-chk-j > ws-check-count.
+
+       2600-check-duplicate.
+
+           if ws-check-name(ws-chk-i) = ws-check-name(ws-chk-j)
+                   and ws-check-name(ws-chk-i) not = spaces
+               move "Y" to ws-check-bad-flag(ws-chk-i)
+               move "Y" to ws-check-bad-flag(ws-chk-j)
+           end-if.
+
+           if ws-check-email(ws-chk-i) = ws-check-email(ws-chk-j)
+                   and ws-check-email(ws-chk-i) not = spaces
+               move "Y" to ws-check-bad-flag(ws-chk-i)
+               move "Y" to ws-check-bad-flag(ws-chk-j)
+           end-if.
+
+           if ws-check-phone(ws-chk-i) = ws-check-phone(ws-chk-j)
+                   and ws-check-phone(ws-chk-i) not = spaces
+               move "Y" to ws-check-bad-flag(ws-chk-i)
+               move "Y" to ws-check-bad-flag(ws-chk-j)
+           end-if.
+
+       3000-sort-contacts.
+
+           sort sort-file
+               on ascending key sd-company sd-sort-name
+               using contact-master
+               giving sort-out.
+
+       4000-print-groups.
+
+           open input sort-out.
+
+           perform 4100-print-loop until ws-sort-eof.
+
+           if ws-group-count > 0
+               perform 4400-write-group-total
+           end-if.
+
+           close sort-out.
+
+       4100-print-loop.
+
+           read sort-out
+               at end
+                   set ws-sort-eof to true
+               not at end
+                   perform 4200-handle-contact
+           end-read.
+
+       4200-handle-contact.
+
+           perform 4250-lookup-bad.
+
+           if not ws-record-is-bad
+               if prt-company not = ws-current-company or ws-first-group
+                   if not ws-first-group
+                       perform 4400-write-group-total
+                   end-if
+                   move "N" to ws-first-group-flag
+                   move prt-company to ws-current-company
+                   move zero to ws-group-count
+                   perform 4300-write-group-heading
+               end-if
+
+               add 1 to ws-group-count
+               perform 4350-write-detail-line
+           end-if.
+
+      *> ---------------------------------------------------------
+      *> Looks PRT-ID up in the 2000 validation table: a contact
+      *> flagged there as a duplicate or malformed record is dropped
+      *> from this report the same way it is dropped from the
+      *> by-name report and CSV.
+      *> ---------------------------------------------------------
+       4250-lookup-bad.
+
+           move "N" to ws-bad-found-flag.
+           move "N" to ws-record-is-bad-flag.
+
+           perform 4260-scan-check-table
+               varying ws-chk-i from 1 by 1
+               until ws-chk-i > ws-check-count or ws-bad-found.
+
+       4260-scan-check-table.
+
+           if ws-check-id(ws-chk-i) = prt-id
+               set ws-bad-found to true
+               if ws-check-is-bad(ws-chk-i)
+                   set ws-record-is-bad to true
+               end-if
+           end-if.
+
+       4300-write-group-heading.
+
+           move spaces to ws-group-heading.
+           string
+               "COMPANY: " delimited by size
+               ws-current-company delimited by size
+               into ws-group-heading
+           end-string.
+
+           write output-line from spaces.
+           write output-line from ws-group-heading.
+
+       4350-write-detail-line.
+
+           move spaces to output-line.
+           move prt-name  to ol-name.
+           move prt-email to ol-email.
+           move prt-phone to ol-phone.
+           write output-line.
+
+       4400-write-group-total.
+
+           move spaces to ws-group-total-line.
+           string
+               "  CONTACTS IN GROUP: " delimited by size
+               ws-group-count          delimited by size
+               into ws-group-total-line
+           end-string.
+
+           write output-line from ws-group-total-line.
+
+       9000-terminate.
+
+           close output-file.
+
+       end program Program3.
