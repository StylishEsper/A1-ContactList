@@ -0,0 +1,17 @@
+      *> CONTACT-REC
+      *> Shared contact record layout.  Used by the CONTACT-MASTER file
+      *> and by any working-storage area that needs to hold one
+      *> contact, so every program sees the same ID/NAME/EMAIL/PHONE
+      *> widths instead of each copy drifting on its own.
+      *> CONTACT-ID is the master file's record key.
+      *> CONTACT-SORT-NAME holds the last-name-first key the reports
+      *> sort on; CONTACT-COMPANY is the department/employer used to
+      *> group the reports.  Both are maintained by Program2 whenever
+      *> a contact is added or changed.
+       01  contact-rec.
+           05  contact-id               pic x(6).
+           05  contact-name             pic x(20).
+           05  contact-email            pic x(30).
+           05  contact-phone            pic x(12).
+           05  contact-sort-name        pic x(20).
+           05  contact-company          pic x(20).
