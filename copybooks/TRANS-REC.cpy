@@ -0,0 +1,17 @@
+      *> TRANS-REC
+      *> Maintenance transaction record read by Program2 against
+      *> CONTACT-MASTER.  TRANS-CODE drives ADD/CHANGE/DELETE; the
+      *> remaining fields share CONTACT-REC's widths so a transaction
+      *> can be moved straight into a CONTACT-REC area.  Program2
+      *> derives CONTACT-SORT-NAME from TRANS-NAME, so the transaction
+      *> itself only carries the company/department, not the sort key.
+       01  trans-rec.
+           05  trans-code               pic x(1).
+               88  trans-is-add         value "A".
+               88  trans-is-change      value "C".
+               88  trans-is-delete      value "D".
+           05  trans-id                 pic x(6).
+           05  trans-name               pic x(20).
+           05  trans-email              pic x(30).
+           05  trans-phone              pic x(12).
+           05  trans-company            pic x(20).
